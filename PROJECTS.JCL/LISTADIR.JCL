@@ -0,0 +1,18 @@
+//LISTADIR JOB (ACCTNO),'LISTADO CLIENTES',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* LISTADO NOCTURNO DE USRDATOS PARA AUDITORIA DE SUCURSAL       *
+//* EJECUTA EL PROGRAMA LISTADIR FUERA DE CICS, VIA DSN/IKJEFT01  *
+//*--------------------------------------------------------------*
+//PASO010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=PROJECTS.LOADLIB,DISP=SHR
+//         DD   DSN=DSN.DB2V13.RUNLIB.LOAD,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//LISTADO  DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(LISTADIR) PLAN(LISTADIR) LIB('PROJECTS.LOADLIB')
+  END
+/*
