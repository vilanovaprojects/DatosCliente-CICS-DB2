@@ -0,0 +1,30 @@
+//EXTRCLI  JOB (ACCTNO),'EXTRACTO MAILING',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* EXTRACTO DE USRDATOS PARA EL FEED DEL PROVEEDOR DE MAILING    *
+//* EJECUTA EL PROGRAMA EXTRCLI FUERA DE CICS, VIA DSN/IKJEFT01   *
+//*--------------------------------------------------------------*
+//* BORRA EL EXTRACTO DE LA EJECUCION ANTERIOR ANTES DE RECREARLO *
+//* (JOB PERIODICO: MAXCC=0 PARA QUE "DATASET NOT FOUND" EN LA    *
+//* PRIMERA EJECUCION NO CUELGUE EL JOB)                          *
+//*--------------------------------------------------------------*
+//PASO005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROJECTS.MAILING.EXTRACTO
+  SET MAXCC = 0
+/*
+//PASO010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=PROJECTS.LOADLIB,DISP=SHR
+//         DD   DSN=DSN.DB2V13.RUNLIB.LOAD,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//EXTRACTO DD   DSN=PROJECTS.MAILING.EXTRACTO,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=158,BLKSIZE=0)
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(EXTRCLI) PLAN(EXTRCLI) LIB('PROJECTS.LOADLIB')
+  END
+/*
