@@ -9,56 +9,125 @@
       *==============================================================   
       * LA COPY MAPA GENERADO                                           
       *==============================================================   
-       COPY MENU00.                                                     
-       COPY MENU01.                                                     
-       COPY MENU02.                                                     
-       COPY MENU03.                                                     
-      *==============================================================   
-      * FIN DE LA COPY DEL MAPA GENERADO                                
-      *==============================================================   
-       01 MSG-FIN-SESION  PIC X(13) VALUE 'FIN DE SESION'.              
-       01 MI-COMMAREA.                                                  
-         05 DATAMENU            PIC X(6).                               
-         05 DATANUM             PIC 999.                                
-         05 FINCURSOR           PIC X(1).                               
-             88 FIN-CURSOR      VALUE 'Y'.                              
-             88 NFIN-CURSOR     VALUE 'N'.                              
-      *                                                                 
+       COPY MENU00.
+       COPY MENU01.
+       COPY MENU02.
+       COPY MENU03.
+       COPY MENU04.
+       COPY MENU05.
+       COPY MENU06.
+      *==============================================================
+      * FIN DE LA COPY DEL MAPA GENERADO
+      *==============================================================
+       01 MSG-FIN-SESION  PIC X(13) VALUE 'FIN DE SESION'.
+       01 MI-COMMAREA.
+         05 DATAMENU            PIC X(6).
+         05 DATANUM             PIC 999.
+         05 FINCURSOR           PIC X(1).
+             88 FIN-CURSOR      VALUE 'Y'.
+             88 NFIN-CURSOR     VALUE 'N'.
+         05 DATAPASO            PIC X(1).
+      * PASO DE LAS PANTALLAS DE DOS TIEMPOS (CONSULTA Y CONFIRMACION)
+             88 PASO-INICIAL    VALUE SPACE.
+             88 PASO-CONFIRMA   VALUE '2'.
+      * MARCADOR DE POSICION PARA LA NAVEGACION DE MENU03 (EVITA
+      * VOLVER A LEER LA TABLA DESDE EL PRINCIPIO EN CADA PF11/PF10)
+         05 DATATOPCIF          PIC X(9).
+         05 DATABOTCIF          PIC X(9).
+         05 DATAPRIMERA         PIC X(1).
+             88 ES-PRIMERA-PAGINA  VALUE 'Y'.
+             88 NES-PRIMERA-PAGINA VALUE 'N'.
+      *
        01 FILLER PIC X(20) VALUE 'TABLA678901234567890'.                
            EXEC SQL                                                     
                 INCLUDE USRDATOS                                        
            END-EXEC.                                                    
       *                                                                 
-       01 FILLER PIC X(20) VALUE 'SQLCA678901234567890'.                
-           EXEC SQL                                                     
-                INCLUDE SQLCA                                           
-           END-EXEC.                                                    
+       01 FILLER PIC X(20) VALUE 'SQLCA678901234567890'.
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+      *
+       01 FILLER PIC X(20) VALUE 'AUDIT678901234567890'.
+           EXEC SQL
+                INCLUDE USRDATOS_AUD
+           END-EXEC.
+       01 AUD-ACCION                   PIC X(1).
+       01 AUDITORIA-SW                 PIC X(1).
+           88 AUDITORIA-OK            VALUE 'S'.
+           88 AUDITORIA-KO            VALUE 'N'.
       *============================================================     
       * DECLARAMOS TABLA Y CURSOR                                      
       *============================================================    
-       01 TABLA.                                                       
-         02 TABLAFILA OCCURS 10 TIMES.                                 
-           03 COLCIF          PIC X(9).                                
-           03 COLNOM          PIC X(20).                               
-           03 COLDIR          PIC X(35).                               
-           03 COLTLF          PIC X(9).                                
-      *01 FINCURSOR           PIC X(1).                                
-      *    88 FIN-CURSOR      VALUE 'Y'.                               
-      *    88 NFIN-CURSOR     VALUE 'N'.                               
-       01 F                   PIC 99.                                  
-                                                                       
-           EXEC SQL                                                    
-               DECLARE CURS1 CURSOR WITH    RETURN FOR                 
-                   SELECT CIF                                          
-                        , NOMBRE                                       
-                        , DIRECCION                                    
-                        , TLF                                          
-                   FROM USRDATOS                                       
-                   ORDER BY CIF                                        
-           END-EXEC.                                                   
-                                                                       
-      * CAMPOS PARA ERROR DE DB2                                       
-       01 FILLER PIC X(20) VALUE 'SQLER678901234567890'.               
+       01 TABLA.
+         02 TABLAFILA OCCURS 10 TIMES.
+           03 COLCIF          PIC X(9).
+           03 COLNOM          PIC X(20).
+           03 COLDIR          PIC X(35).
+           03 COLTLF          PIC X(9).
+      * TABLA AUXILIAR PARA RECORRER HACIA ATRAS (ORDEN DESCENDENTE)
+       01 TABLAP.
+         02 TABLAFILAP OCCURS 10 TIMES.
+           03 PCOLCIF         PIC X(9).
+           03 PCOLNOM         PIC X(20).
+           03 PCOLDIR         PIC X(35).
+           03 PCOLTLF         PIC X(9).
+      *01 FINCURSOR           PIC X(1).
+      *    88 FIN-CURSOR      VALUE 'Y'.
+      *    88 NFIN-CURSOR     VALUE 'N'.
+       01 F                   PIC 99.
+       01 N                   PIC 99.
+       01 I                   PIC 99.
+       01 J                   PIC 99.
+       01 DC-BOOKCIF           PIC X(9).
+       01 DC-NOMBRE-LIKE       PIC X(42).
+
+           EXEC SQL
+               DECLARE CURS1 CURSOR FOR
+                   SELECT CIF
+                        , NOMBRE
+                        , DIRECCION
+                        , TLF
+                   FROM USRDATOS
+                   WHERE CIF > :DC-BOOKCIF
+                   ORDER BY CIF
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE CURS1P CURSOR FOR
+                   SELECT CIF
+                        , NOMBRE
+                        , DIRECCION
+                        , TLF
+                   FROM USRDATOS
+                   WHERE CIF < :DC-BOOKCIF
+                   ORDER BY CIF DESC
+           END-EXEC.
+
+      * CURSOR DE BUSQUEDA POR NOMBRE (PARCIAL, LIKE)
+           EXEC SQL
+               DECLARE CURS2 CURSOR FOR
+                   SELECT CIF
+                        , NOMBRE
+                        , DIRECCION
+                        , TLF
+                   FROM USRDATOS
+                   WHERE NOMBRE LIKE :DC-NOMBRE-LIKE
+                   ORDER BY CIF
+           END-EXEC.
+
+      * VALIDACION DEL DIGITO DE CONTROL DEL CIF/NIF
+       01 CIFVALIDO                   PIC X(1).
+           88 CIF-VALIDO              VALUE 'S'.
+           88 CIF-NO-VALIDO           VALUE 'N'.
+       01 NIF-NUM                     PIC 9(8).
+       01 NIF-RESTO                   PIC 9(2).
+       01 NIF-LETRA-CALC              PIC X(1).
+       01 TABLA-LETRAS                PIC X(23)
+              VALUE 'TRWAGMYFPDXBNJZSQVHLCKE'.
+      *
+      * CAMPOS PARA ERROR DE DB2
+       01 FILLER PIC X(20) VALUE 'SQLER678901234567890'.
        01  DB2-ERR.                                                    
            03  DB2-SQLCODE                PIC S9(9).                   
            03  DB2-SQLCODE-Z              PIC -ZZZZZZZZ9.              
@@ -75,11 +144,15 @@
       *                                                                 
        LINKAGE SECTION.                                                 
       *                                                                 
-       01 DFHCOMMAREA.                                                  
-          05 LK-DATA PIC X(6).                                          
-          05 LK-NUM  PIC 9(3).                                          
-          05 LK-CUR  PIC X(1).                                          
-      *                                                                 
+       01 DFHCOMMAREA.
+          05 LK-DATA  PIC X(6).
+          05 LK-NUM   PIC 9(3).
+          05 LK-CUR   PIC X(1).
+          05 LK-PASO  PIC X(1).
+          05 LK-TOPCIF PIC X(9).
+          05 LK-BOTCIF PIC X(9).
+          05 LK-PRIMERA PIC X(1).
+      *
        PROCEDURE DIVISION.                                              
       *                                                                 
       * EXCEPTIONES SQL DB2                                             
@@ -110,11 +183,17 @@
                PERFORM MENU01                                          
                WHEN 'MENU02'                                           
                PERFORM MENU02                                          
-               WHEN 'MENU03'                                           
-               PERFORM MENU03                                          
-               WHEN OTHER                                              
-               PERFORM FALLO-MAPA                                      
-             END-EVALUATE                                              
+               WHEN 'MENU03'
+               PERFORM MENU03
+               WHEN 'MENU04'
+               PERFORM MENU04
+               WHEN 'MENU05'
+               PERFORM MENU05
+               WHEN 'MENU06'
+               PERFORM MENU06
+               WHEN OTHER
+               PERFORM FALLO-MAPA
+             END-EVALUATE
            END-IF.                                                     
       *============================================================    
       * -----------MENU00-----------------------------------------     
@@ -145,13 +224,25 @@
                    PERFORM BUSCAREG                                     
                    MOVE 'MENU02' TO DATAMENU                            
                    PERFORM RETORNO-TRANS                                
-                   WHEN '3'                                             
-                   PERFORM LISTAREG                                     
-                   MOVE 'MENU03' TO DATAMENU                            
-                   PERFORM RETORNO-TRANS                                
-                   WHEN OTHER                                           
-                   PERFORM FALLO-MAPA                                   
-           END-EVALUATE.                                                
+                   WHEN '3'
+                   PERFORM LISTAREG
+                   MOVE 'MENU03' TO DATAMENU
+                   PERFORM RETORNO-TRANS
+                   WHEN '4'
+                   PERFORM MODIFICAREG
+                   MOVE 'MENU04' TO DATAMENU
+                   PERFORM RETORNO-TRANS
+                   WHEN '5'
+                   PERFORM BORRAREG
+                   MOVE 'MENU05' TO DATAMENU
+                   PERFORM RETORNO-TRANS
+                   WHEN '6'
+                   PERFORM BUSCANOMBRE
+                   MOVE 'MENU06' TO DATAMENU
+                   PERFORM RETORNO-TRANS
+                   WHEN OTHER
+                   PERFORM FALLO-MAPA
+           END-EVALUATE.
            PERFORM RETORNO-TRANS.                                       
       *============================================================     
       * TRATAMIENTO DE LOS DATOS                                        
@@ -192,14 +283,35 @@
                      ERASE                                             
                      NOHANDLE                                          
                END-EXEC.                                               
-      *                                                                
-       LISTAREG.                                                       
-               EXEC CICS SEND MAP('MENU03')                            
-                     MAPONLY                                           
-                     ERASE                                             
-                     NOHANDLE                                          
-               END-EXEC.                                               
-      *        EXEC SQL OPEN CURS1 END-EXEC.                           
+      *
+       LISTAREG.
+               EXEC CICS SEND MAP('MENU03')
+                     MAPONLY
+                     ERASE
+                     NOHANDLE
+               END-EXEC.
+      *
+       MODIFICAREG.
+               EXEC CICS SEND MAP('MENU04')
+                     MAPONLY
+                     ERASE
+                     NOHANDLE
+               END-EXEC.
+      *
+       BORRAREG.
+               EXEC CICS SEND MAP('MENU05')
+                     MAPONLY
+                     ERASE
+                     NOHANDLE
+               END-EXEC.
+      *
+       BUSCANOMBRE.
+               EXEC CICS SEND MAP('MENU06')
+                     MAPONLY
+                     ERASE
+                     NOHANDLE
+               END-EXEC.
+      *        EXEC SQL OPEN CURS1 END-EXEC.
       *        MOVE 1 TO F.                                            
       *        PERFORM READCURS UNTIL FIN-CURSOR OR F EQUAL 11.        
       *        EXEC SQL CLOSE CURS1 END-EXEC.                          
@@ -213,9 +325,9 @@
       *                   END-EXEC.                                    
       *        PERFORM RETORNO-TRANS.                                  
       *                                                                
-       FALLO-MAPA.                                                     
-           MOVE DFHBLINK TO ERRMSGH.                                    
-           MOVE 'INTRODUZCA UN VALOR DEL 1 AL 3' TO ERRMSGO.            
+       FALLO-MAPA.
+           MOVE DFHBLINK TO ERRMSGH.
+           MOVE 'INTRODUZCA UN VALOR DEL 1 AL 6' TO ERRMSGO.
                EXEC CICS SEND MAP('MENU00')                             
                      ERASE                                              
                      FROM(MAP0O)                                        
@@ -247,32 +359,19 @@
                  PERFORM RETORNO-TRANS                                  
            END-EVALUATE.                                                
                                                                         
-           MOVE CIF1I    TO DC-CIF.                                     
-           MOVE NOM1I    TO DC-NOMBRE.                                  
-           MOVE DIR1I    TO DC-DIRECCION.                               
-           MOVE TLF1I    TO DC-TLF.                                     
-           MOVE COR1I    TO DC-CORREO.                                  
-                                                                        
-           EXEC SQL                                                     
-             INSERT                                                     
-               INTO USRDATOS(                                           
-                    CIF                                                 
-                  , NOMBRE                                              
-                  , DIRECCION                                           
-                  , TLF                                                 
-                  , CORREO)                                             
-               VALUES(                                                  
-                    :DC-CIF                                             
-                  , :DC-NOMBRE                                          
-                  , :DC-DIRECCION                                       
-                  , :DC-TLF                                             
-                  , :DC-CORREO)                                         
-           END-EXEC.                                                    
-           IF SQLCODE = 0                                               
-             MOVE 'GUARDADO CORRECTAMENTE.' TO ERRMSG1O                 
-           ELSE                                                         
-             MOVE 'ERROR AL GUARDAR.' TO ERRMSG1O                       
-           END-IF.                                                      
+           MOVE CIF1I    TO DC-CIF.
+           MOVE NOM1I    TO DC-NOMBRE.
+           MOVE DIR1I    TO DC-DIRECCION.
+           MOVE TLF1I    TO DC-TLF.
+           MOVE COR1I    TO DC-CORREO.
+
+           PERFORM VALIDAR-CIF.
+
+           IF CIF-NO-VALIDO
+               MOVE 'CIF INVALIDO' TO ERRMSG1O
+           ELSE
+               PERFORM GRABARALTA
+           END-IF.
                                                                         
            MOVE SPACE TO CIF1O                                          
                          NOM1O                                          
@@ -284,10 +383,122 @@
                           DATAONLY                                      
                           FROM(MAP1O)                                   
                       END-EXEC.                                         
-           PERFORM RETORNO-TRANS.                                       
-                                                                        
-      *============================================================     
-      * -----------MENU02-----------------------------------------      
+           PERFORM RETORNO-TRANS.
+      *
+       VALIDAR-CIF.
+           SET CIF-NO-VALIDO TO TRUE.
+           IF DC-CIF(1:8) IS NUMERIC
+               MOVE DC-CIF(1:8) TO NIF-NUM
+               COMPUTE NIF-RESTO = FUNCTION MOD(NIF-NUM, 23)
+               MOVE TABLA-LETRAS(NIF-RESTO + 1:1)
+                                         TO NIF-LETRA-CALC
+               IF DC-CIF(9:1) = NIF-LETRA-CALC
+                   SET CIF-VALIDO TO TRUE
+               END-IF
+           END-IF.
+      *
+       GRABARALTA.
+           EXEC SQL
+             INSERT
+               INTO USRDATOS(
+                    CIF
+                  , NOMBRE
+                  , DIRECCION
+                  , TLF
+                  , CORREO
+                  , FECHAALTA
+                  , FECHAMOD)
+               VALUES(
+                    :DC-CIF
+                  , :DC-NOMBRE
+                  , :DC-DIRECCION
+                  , :DC-TLF
+                  , :DC-CORREO
+                  , CURRENT DATE
+                  , CURRENT DATE)
+           END-EXEC.
+
+           IF SQLCODE = -911
+      * DEADLOCK O TIMEOUT: UN REINTENTO AUTOMATICO ANTES DE RENDIRSE
+               EXEC SQL
+                 INSERT
+                   INTO USRDATOS(
+                        CIF
+                      , NOMBRE
+                      , DIRECCION
+                      , TLF
+                      , CORREO
+                      , FECHAALTA
+                      , FECHAMOD)
+                   VALUES(
+                        :DC-CIF
+                      , :DC-NOMBRE
+                      , :DC-DIRECCION
+                      , :DC-TLF
+                      , :DC-CORREO
+                      , CURRENT DATE
+                      , CURRENT DATE)
+               END-EXEC
+           END-IF.
+
+           IF SQLCODE = 0
+               MOVE 'GUARDADO CORRECTAMENTE.' TO ERRMSG1O
+               MOVE 'A' TO AUD-ACCION
+               PERFORM GRABAR-AUDITORIA
+               IF AUDITORIA-KO
+                   MOVE 'GUARDADO, AUDITORIA KO.' TO ERRMSG1O
+               END-IF
+           ELSE
+               PERFORM G998-ERROR-INSERT
+           END-IF.
+      *
+       G998-ERROR-INSERT.
+           EVALUATE SQLCODE
+               WHEN -803
+                   MOVE 'EL CIF YA EXISTE.' TO ERRMSG1O
+               WHEN -904
+                   MOVE 'BASE DE DATOS NO DISPONIBLE.' TO ERRMSG1O
+               WHEN -911
+                   MOVE 'OPERAC. CANCELADA, REINTENTE' TO ERRMSG1O
+               WHEN OTHER
+                   PERFORM G999-ERROR-DB2
+                   MOVE DB2-ERROR TO ERRMSG1O
+           END-EVALUATE.
+      *
+      * REGISTRO DE AUDITORIA (ALTA/MODIFICACION/BAJA) SOBRE USRDATOS
+       GRABAR-AUDITORIA.
+           MOVE DC-CIF          TO DC-AUD-CIF.
+           MOVE AUD-ACCION      TO DC-AUD-ACCION.
+           MOVE EIBTRMID        TO DC-AUD-TERMID.
+           MOVE EIBTASKN        TO DC-AUD-TASKN.
+           EXEC SQL
+             INSERT
+               INTO USRDATOS_AUD(
+                    CIF
+                  , ACCION
+                  , TERMID
+                  , TASKN
+                  , FECHAHORA)
+               VALUES(
+                    :DC-AUD-CIF
+                  , :DC-AUD-ACCION
+                  , :DC-AUD-TERMID
+                  , :DC-AUD-TASKN
+                  , CURRENT TIMESTAMP)
+           END-EXEC.
+
+           IF SQLCODE = 0
+               SET AUDITORIA-OK TO TRUE
+           ELSE
+      * EL ALTA/MODIFICACION/BAJA YA QUEDO GRABADA; SOLO FALLO SU
+      * RASTRO DE AUDITORIA. SE DEJA CONSTANCIA EN LA TRAZA DE CICS
+      * PARA QUE EL HUECO EN USRDATOS_AUD SEA DETECTABLE
+               SET AUDITORIA-KO TO TRUE
+               PERFORM G999-ERROR-DB2
+           END-IF.
+
+      *============================================================
+      * -----------MENU02-----------------------------------------
       *============================================================     
        MENU02.                                                          
            EXEC CICS RECEIVE MAP('MENU02')                              
@@ -305,33 +516,39 @@
                  PERFORM RETORNO-TRANS                                  
            END-EVALUATE.                                                
                                                                         
-           MOVE CIF2I TO DC-CIF.                                        
-           EXEC CICS ENTER TRACEID(3) END-EXEC                          
-           EXEC SQL                                                     
-                SELECT                                                  
-                     CIF                                                
-                   , NOMBRE                                             
-                   , DIRECCION                                          
-                   , TLF                                                
-                   , CORREO                                             
-                INTO                                                    
-                     :DC-CIF                                            
-                   , :DC-NOMBRE                                         
-                   , :DC-DIRECCION                                      
-                   , :DC-TLF                                            
-                   , :DC-CORREO                                         
-                FROM USRDATOS                                           
-                WHERE CIF = :DC-CIF                                     
-           END-EXEC.                                                    
-           IF SQLCODE = 0                                               
-               MOVE 'REGISTRO ENCONTRADO'  TO ERRMSG2O                  
-               MOVE DC-NOMBRE     TO NOM2O                              
-               MOVE DC-DIRECCION  TO DIR2O                              
-               MOVE DC-TLF        TO TLF2O                              
-               MOVE DC-CORREO     TO COR2O                              
-           ELSE                                                         
-               PERFORM FALLO-FICHERO                                    
-           END-IF.                                                      
+           MOVE CIF2I TO DC-CIF.
+           EXEC CICS ENTER TRACEID(3) END-EXEC
+           EXEC SQL
+                SELECT
+                     CIF
+                   , NOMBRE
+                   , DIRECCION
+                   , TLF
+                   , CORREO
+                   , FECHAALTA
+                   , FECHAMOD
+                INTO
+                     :DC-CIF
+                   , :DC-NOMBRE
+                   , :DC-DIRECCION
+                   , :DC-TLF
+                   , :DC-CORREO
+                   , :DC-FECHA-ALTA
+                   , :DC-FECHA-MOD
+                FROM USRDATOS
+                WHERE CIF = :DC-CIF
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE 'REGISTRO ENCONTRADO'  TO ERRMSG2O
+               MOVE DC-NOMBRE     TO NOM2O
+               MOVE DC-DIRECCION  TO DIR2O
+               MOVE DC-TLF        TO TLF2O
+               MOVE DC-CORREO     TO COR2O
+               MOVE DC-FECHA-ALTA TO FAL2O
+               MOVE DC-FECHA-MOD  TO FMOD2O
+           ELSE
+               PERFORM FALLO-FICHERO
+           END-IF.
                                                                         
            EXEC CICS SEND MAP('MENU02')                                 
                           DATAONLY                                      
@@ -341,87 +558,143 @@
       *============================================================     
       * -----------MENU03-----------------------------------------      
       *============================================================     
-       MENU03.                                                          
-           MOVE LOW-VALUES TO MAP3I.                                    
-           MOVE SPACES     TO TABLA.                                    
-                                                                        
-      *    EXEC SQL OPEN CURS1 END-EXEC.                                
-           EVALUATE TRUE                                                
-               WHEN EIBAID = DFHENTER                                   
-           CONTINUE                                                     
-               WHEN EIBAID = DFHPF11                                    
-                 IF NFIN-CURSOR                                         
-                   ADD 10 TO DATANUM                                    
-                 END-IF                                                 
-      *          PERFORM SIGUIENTES                                     
-               WHEN EIBAID = DFHPF10                                    
-                 IF DATANUM > 0                                         
-                   SUBTRACT 10 FROM DATANUM GIVING DATANUM              
-                 END-IF                                                 
-      *          PERFORM SIGUIENTES                                     
-               WHEN EIBAID = DFHPF3                                     
-      *          EXEC SQL CLOSE CURS1 END-EXEC                          
-                 MOVE LOW-VALUES TO MAP0I                               
-                 PERFORM MANDAR-MAPONLY                                 
-                 MOVE 'MENU00' TO DATAMENU                              
-                 PERFORM RETORNO-TRANS                                  
-           END-EVALUATE.                                                
-           EXEC SQL OPEN CURS1 END-EXEC.                                
-           PERFORM DATANUM TIMES                                        
-           EXEC SQL FETCH FROM CURS1 INTO :DC-CIF, :DC-NOMBRE           
-                    , :DC-DIRECCION , :DC-TLF                           
-           END-EXEC                                                     
-           END-PERFORM.                                                 
-      *    EXEC SQL OPEN CURS1 END-EXEC.                                
-           MOVE 1 TO F.                                                 
-           SET NFIN-CURSOR     TO TRUE.                                 
-      *    INITIALIZE TABLA.                                            
-           PERFORM READCURS UNTIL FIN-CURSOR OR F EQUAL 11.             
-           EXEC SQL CLOSE CURS1 END-EXEC.                               
-                                                                        
-           PERFORM LOADLIST.                                            
-                                                                        
-           EXEC CICS SEND MAP('MENU03')                                 
-                          DATAONLY                                      
-                          FROM(MAP3O)                                   
-                      END-EXEC.                                         
-           PERFORM RETORNO-TRANS.                                       
-                                                                        
-      *SIGUIENTES.                                                      
-      *    PERFORM DATANUM TIMES                                        
-      *    EXEC SQL FETCH FROM CURS1 INTO :DC-CIF, :DC-NOMBRE           
-      *             , :DC-DIRECCION , :DC-TLF                           
-      *    END-EXEC                                                     
-      *    END-PERFORM.                                                 
-       READCURS.                                                        
-           INITIALIZE DC-CIF                                            
-                      DC-NOMBRE                                         
-                      DC-DIRECCION                                      
-                      DC-TLF.                                           
-                                                                        
-           EXEC SQL                                                     
-             FETCH FROM CURS1                                           
-               INTO :DC-CIF                                             
-                  , :DC-NOMBRE                                          
-                  , :DC-DIRECCION                                       
-                  , :DC-TLF                                             
-           END-EXEC.                                                    
-                                                                        
-                                                                        
-           MOVE DC-CIF         TO COLCIF(F).                            
-           MOVE DC-NOMBRE      TO COLNOM(F).                            
-           MOVE DC-DIRECCION   TO COLDIR(F).                            
-           MOVE DC-TLF         TO COLTLF(F).                            
-           ADD 1 TO F.                                                  
-                                                                        
-           EVALUATE SQLCODE                                             
-               WHEN 0                                                   
-                    SET NFIN-CURSOR     TO TRUE                         
-               WHEN 100                                                 
-                    SET FIN-CURSOR      TO TRUE                         
-           END-EVALUATE.                                                
-                                                                        
-       LOADLIST.                                                        
+       MENU03.
+           MOVE LOW-VALUES TO MAP3I.
+
+           EVALUATE TRUE
+               WHEN EIBAID = DFHENTER
+                 MOVE LOW-VALUES TO DC-BOOKCIF
+                 SET ES-PRIMERA-PAGINA TO TRUE
+                 PERFORM PAGINA-SIGUIENTE
+               WHEN EIBAID = DFHPF11
+                 IF NFIN-CURSOR
+                   MOVE DATABOTCIF TO DC-BOOKCIF
+                   PERFORM PAGINA-SIGUIENTE
+                   SET NES-PRIMERA-PAGINA TO TRUE
+                 END-IF
+               WHEN EIBAID = DFHPF10
+                 IF NES-PRIMERA-PAGINA
+                   MOVE DATATOPCIF TO DC-BOOKCIF
+                   PERFORM PAGINA-ANTERIOR
+                 END-IF
+               WHEN EIBAID = DFHPF3
+                 MOVE LOW-VALUES TO MAP0I
+                 PERFORM MANDAR-MAPONLY
+                 MOVE 'MENU00' TO DATAMENU
+                 PERFORM RETORNO-TRANS
+           END-EVALUATE.
+
+           PERFORM LOADLIST.
+
+           EXEC CICS SEND MAP('MENU03')
+                          DATAONLY
+                          FROM(MAP3O)
+                      END-EXEC.
+           PERFORM RETORNO-TRANS.
+      *
+       PAGINA-SIGUIENTE.
+           MOVE SPACES TO TABLA.
+           EXEC SQL OPEN CURS1 END-EXEC.
+           MOVE 1 TO F.
+           SET NFIN-CURSOR     TO TRUE.
+           PERFORM READCURS UNTIL FIN-CURSOR OR F EQUAL 11.
+           EXEC SQL CLOSE CURS1 END-EXEC.
+
+           SUBTRACT 1 FROM F GIVING N.
+           IF N > 0
+              MOVE COLCIF(1) TO DATATOPCIF
+              MOVE COLCIF(N) TO DATABOTCIF
+              IF N < 10
+                 SET FIN-CURSOR TO TRUE
+              END-IF
+           END-IF.
+      *
+       PAGINA-ANTERIOR.
+           MOVE SPACES TO TABLAP.
+           EXEC SQL OPEN CURS1P END-EXEC.
+           MOVE 1 TO F.
+           SET NFIN-CURSOR     TO TRUE.
+           PERFORM READCURSP UNTIL FIN-CURSOR OR F EQUAL 11.
+           EXEC SQL CLOSE CURS1P END-EXEC.
+
+           SUBTRACT 1 FROM F GIVING N.
+           PERFORM REORDENAR-ANTERIOR.
+
+           SET NFIN-CURSOR TO TRUE.
+           IF N < 10
+              SET ES-PRIMERA-PAGINA TO TRUE
+           ELSE
+              SET NES-PRIMERA-PAGINA TO TRUE
+           END-IF.
+      *
+       REORDENAR-ANTERIOR.
+           MOVE SPACES TO TABLA.
+           IF N > 0
+              PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+                 COMPUTE J = N - I + 1
+                 MOVE PCOLCIF(J) TO COLCIF(I)
+                 MOVE PCOLNOM(J) TO COLNOM(I)
+                 MOVE PCOLDIR(J) TO COLDIR(I)
+                 MOVE PCOLTLF(J) TO COLTLF(I)
+              END-PERFORM
+              MOVE COLCIF(1) TO DATATOPCIF
+              MOVE COLCIF(N) TO DATABOTCIF
+           END-IF.
+      *
+       READCURS.
+           INITIALIZE DC-CIF
+                      DC-NOMBRE
+                      DC-DIRECCION
+                      DC-TLF.
+
+           EXEC SQL
+             FETCH FROM CURS1
+               INTO :DC-CIF
+                  , :DC-NOMBRE
+                  , :DC-DIRECCION
+                  , :DC-TLF
+           END-EXEC.
+
+
+           EVALUATE SQLCODE
+               WHEN 0
+                    MOVE DC-CIF         TO COLCIF(F)
+                    MOVE DC-NOMBRE      TO COLNOM(F)
+                    MOVE DC-DIRECCION   TO COLDIR(F)
+                    MOVE DC-TLF         TO COLTLF(F)
+                    ADD 1 TO F
+                    SET NFIN-CURSOR     TO TRUE
+               WHEN 100
+                    SET FIN-CURSOR      TO TRUE
+           END-EVALUATE.
+      *
+       READCURSP.
+           INITIALIZE DC-CIF
+                      DC-NOMBRE
+                      DC-DIRECCION
+                      DC-TLF.
+
+           EXEC SQL
+             FETCH FROM CURS1P
+               INTO :DC-CIF
+                  , :DC-NOMBRE
+                  , :DC-DIRECCION
+                  , :DC-TLF
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                    MOVE DC-CIF         TO PCOLCIF(F)
+                    MOVE DC-NOMBRE      TO PCOLNOM(F)
+                    MOVE DC-DIRECCION   TO PCOLDIR(F)
+                    MOVE DC-TLF         TO PCOLTLF(F)
+                    ADD 1 TO F
+                    SET NFIN-CURSOR     TO TRUE
+               WHEN 100
+                    SET FIN-CURSOR      TO TRUE
+           END-EVALUATE.
+      *
+       LOADLIST.
            MOVE TABLAFILA(1)  TO FILA1O.                                
            MOVE TABLAFILA(2)  TO FILA2O.                                
            MOVE TABLAFILA(3)  TO FILA3O.                                
@@ -433,23 +706,326 @@
            MOVE TABLAFILA(9)  TO FILA9O.                                
            MOVE TABLAFILA(10) TO FILA0O.                                
                                                                         
-      *                                                                 
-       FALLO-FICHERO.                                                   
-                                                                        
-           IF SQLCODE = +100                                            
-               MOVE 'LA EMPRESA NO EXISTE.' TO ERRMSG2O                 
-               MOVE SPACE TO NOM2O                                      
-                             DIR2O                                      
-                             TLF2O                                      
-                             COR2O                                      
-           ELSE                                                         
-      * RECUPERAR POSIBLE ERROR DE DB2                                  
-               EXEC CICS ENTER TRACEID(5) END-EXEC                      
-               PERFORM G999-ERROR-DB2                                   
-               EXEC CICS ENTER TRACEID(6) END-EXEC                      
-           END-IF.                                                      
-      *                                                                 
-       FIN-PGM.                                                         
+      *
+       FALLO-FICHERO.
+
+           IF SQLCODE = +100
+               MOVE 'LA EMPRESA NO EXISTE.' TO ERRMSG2O
+               MOVE SPACE TO NOM2O
+                             DIR2O
+                             TLF2O
+                             COR2O
+                             FAL2O
+                             FMOD2O
+           ELSE
+      * RECUPERAR POSIBLE ERROR DE DB2
+               EXEC CICS ENTER TRACEID(5) END-EXEC
+               PERFORM G999-ERROR-DB2
+               MOVE DB2-ERROR TO ERRMSG2O
+               EXEC CICS ENTER TRACEID(6) END-EXEC
+           END-IF.
+      *============================================================
+      * -----------MENU04-----------------------------------------
+      *============================================================
+       MENU04.
+           EXEC CICS RECEIVE MAP('MENU04')
+                   INTO(MAP4I)
+                   NOHANDLE
+              END-EXEC.
+           EVALUATE TRUE
+               WHEN EIBAID = DFHENTER
+           CONTINUE
+               WHEN EIBAID = DFHPF3
+                 SET PASO-INICIAL TO TRUE
+                 MOVE LOW-VALUES TO MAP0I
+                 PERFORM MANDAR-MAPONLY
+                 MOVE 'MENU00' TO DATAMENU
+                 PERFORM RETORNO-TRANS
+           END-EVALUATE.
+
+           IF PASO-INICIAL
+              PERFORM CONSULTAMOD
+           ELSE
+              PERFORM GRABAMOD
+           END-IF.
+
+           EXEC CICS SEND MAP('MENU04')
+                          DATAONLY
+                          FROM(MAP4O)
+                      END-EXEC.
+           PERFORM RETORNO-TRANS.
+      *
+       CONSULTAMOD.
+           MOVE CIF4I TO DC-CIF.
+           EXEC SQL
+                SELECT
+                     CIF
+                   , NOMBRE
+                   , DIRECCION
+                   , TLF
+                   , CORREO
+                INTO
+                     :DC-CIF
+                   , :DC-NOMBRE
+                   , :DC-DIRECCION
+                   , :DC-TLF
+                   , :DC-CORREO
+                FROM USRDATOS
+                WHERE CIF = :DC-CIF
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE 'MODIFIQUE DATOS Y PULSE ENTER' TO ERRMSG4O
+               MOVE DC-CIF        TO CIF4O
+               MOVE DC-NOMBRE     TO NOM4O
+               MOVE DC-DIRECCION  TO DIR4O
+               MOVE DC-TLF        TO TLF4O
+               MOVE DC-CORREO     TO COR4O
+               SET PASO-CONFIRMA  TO TRUE
+           ELSE
+               PERFORM FALLO-FICHERO4
+               SET PASO-INICIAL   TO TRUE
+           END-IF.
+      *
+       GRABAMOD.
+           MOVE CIF4I TO DC-CIF.
+           MOVE NOM4I TO DC-NOMBRE.
+           MOVE DIR4I TO DC-DIRECCION.
+           MOVE TLF4I TO DC-TLF.
+           MOVE COR4I TO DC-CORREO.
+
+           EXEC SQL
+             UPDATE USRDATOS
+                SET NOMBRE    = :DC-NOMBRE
+                  , DIRECCION = :DC-DIRECCION
+                  , TLF       = :DC-TLF
+                  , CORREO    = :DC-CORREO
+                  , FECHAMOD  = CURRENT DATE
+              WHERE CIF = :DC-CIF
+           END-EXEC.
+           IF SQLCODE = 0
+             MOVE 'MODIFICADO CORRECTAMENTE.' TO ERRMSG4O
+             MOVE 'M' TO AUD-ACCION
+             PERFORM GRABAR-AUDITORIA
+             IF AUDITORIA-KO
+                 MOVE 'MODIFICADO, AUDITORIA KO.' TO ERRMSG4O
+             END-IF
+           ELSE
+             MOVE 'ERROR AL MODIFICAR.' TO ERRMSG4O
+           END-IF.
+
+           MOVE SPACE TO CIF4O
+                         NOM4O
+                         DIR4O
+                         TLF4O
+                         COR4O.
+           SET PASO-INICIAL TO TRUE.
+      *
+       FALLO-FICHERO4.
+           IF SQLCODE = +100
+               MOVE 'EL CLIENTE NO EXISTE.' TO ERRMSG4O
+               MOVE SPACE TO NOM4O
+                             DIR4O
+                             TLF4O
+                             COR4O
+           ELSE
+               PERFORM G999-ERROR-DB2
+               MOVE DB2-ERROR TO ERRMSG4O
+           END-IF.
+      *============================================================
+      * -----------MENU05-----------------------------------------
+      *============================================================
+       MENU05.
+           EXEC CICS RECEIVE MAP('MENU05')
+                   INTO(MAP5I)
+                   NOHANDLE
+              END-EXEC.
+           EVALUATE TRUE
+               WHEN EIBAID = DFHENTER
+           CONTINUE
+               WHEN EIBAID = DFHPF3
+                 SET PASO-INICIAL TO TRUE
+                 MOVE LOW-VALUES TO MAP0I
+                 PERFORM MANDAR-MAPONLY
+                 MOVE 'MENU00' TO DATAMENU
+                 PERFORM RETORNO-TRANS
+           END-EVALUATE.
+
+           IF PASO-INICIAL
+              PERFORM CONSULTABAJA
+           ELSE
+              PERFORM CONFIRMABAJA
+           END-IF.
+
+           EXEC CICS SEND MAP('MENU05')
+                          DATAONLY
+                          FROM(MAP5O)
+                      END-EXEC.
+           PERFORM RETORNO-TRANS.
+      *
+       CONSULTABAJA.
+           MOVE CIF5I TO DC-CIF.
+           EXEC SQL
+                SELECT
+                     CIF
+                   , NOMBRE
+                   , DIRECCION
+                   , TLF
+                   , CORREO
+                INTO
+                     :DC-CIF
+                   , :DC-NOMBRE
+                   , :DC-DIRECCION
+                   , :DC-TLF
+                   , :DC-CORREO
+                FROM USRDATOS
+                WHERE CIF = :DC-CIF
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE 'CONFIRME BORRADO CON S Y ENTER' TO ERRMSG5O
+               MOVE DC-CIF        TO CIF5O
+               MOVE DC-NOMBRE     TO NOM5O
+               MOVE DC-DIRECCION  TO DIR5O
+               MOVE DC-TLF        TO TLF5O
+               MOVE DC-CORREO     TO COR5O
+               SET PASO-CONFIRMA  TO TRUE
+           ELSE
+               PERFORM FALLO-FICHERO5
+               SET PASO-INICIAL   TO TRUE
+           END-IF.
+      *
+       CONFIRMABAJA.
+           MOVE CIF5I TO DC-CIF.
+           EVALUATE CONF5I
+               WHEN 'S'
+                 EXEC SQL
+                   DELETE FROM USRDATOS
+                    WHERE CIF = :DC-CIF
+                 END-EXEC
+                 IF SQLCODE = 0
+                   MOVE 'BORRADO CORRECTAMENTE.' TO ERRMSG5O
+                   MOVE 'B' TO AUD-ACCION
+                   PERFORM GRABAR-AUDITORIA
+                   IF AUDITORIA-KO
+                       MOVE 'BORRADO, AUDITORIA KO.' TO ERRMSG5O
+                   END-IF
+                 ELSE
+                   MOVE 'ERROR AL BORRAR.' TO ERRMSG5O
+                 END-IF
+               WHEN OTHER
+                 MOVE 'BORRADO CANCELADO.' TO ERRMSG5O
+           END-EVALUATE.
+
+           MOVE SPACE TO CIF5O
+                         NOM5O
+                         DIR5O
+                         TLF5O
+                         COR5O.
+           SET PASO-INICIAL TO TRUE.
+      *
+       FALLO-FICHERO5.
+           IF SQLCODE = +100
+               MOVE 'EL CLIENTE NO EXISTE.' TO ERRMSG5O
+               MOVE SPACE TO NOM5O
+                             DIR5O
+                             TLF5O
+                             COR5O
+           ELSE
+               PERFORM G999-ERROR-DB2
+               MOVE DB2-ERROR TO ERRMSG5O
+           END-IF.
+      *============================================================
+      * -----------MENU06-----------------------------------------
+      *============================================================
+       MENU06.
+           EXEC CICS RECEIVE MAP('MENU06')
+                   INTO(MAP6I)
+                   NOHANDLE
+              END-EXEC.
+           EVALUATE TRUE
+               WHEN EIBAID = DFHENTER
+           CONTINUE
+               WHEN EIBAID = DFHPF3
+                 MOVE LOW-VALUES TO MAP0I
+                 PERFORM MANDAR-MAPONLY
+                 MOVE 'MENU00' TO DATAMENU
+                 PERFORM RETORNO-TRANS
+           END-EVALUATE.
+
+           PERFORM BUSCAR-POR-NOMBRE.
+      *
+       BUSCAR-POR-NOMBRE.
+           MOVE SPACES TO DC-NOMBRE-LIKE.
+      * FUNCTION TRIM EN LUGAR DE DELIMITED BY SPACE: UN NOMBRE
+      * PUEDE TENER VARIAS PALABRAS Y LOS ESPACIOS INTERMEDIOS
+      * FORMAN PARTE DEL PATRON DE BUSQUEDA
+      * '%' POR AMBOS LADOS: LA BUSQUEDA ES POR NOMBRE PARCIAL, NO
+      * SOLO POR EL PRINCIPIO DEL NOMBRE ALMACENADO
+           STRING '%'                  DELIMITED BY SIZE
+                  FUNCTION TRIM(NOM6I) DELIMITED BY SIZE
+                  '%'                  DELIMITED BY SIZE
+                  INTO DC-NOMBRE-LIKE.
+
+           MOVE SPACES TO TABLA.
+           EXEC SQL OPEN CURS2 END-EXEC.
+           MOVE 1 TO F.
+           SET NFIN-CURSOR     TO TRUE.
+           PERFORM READCURS2 UNTIL FIN-CURSOR OR F EQUAL 11.
+           EXEC SQL CLOSE CURS2 END-EXEC.
+
+           IF F = 1
+               MOVE 'SIN COINCIDENCIAS' TO ERRMSG6O
+               EXEC CICS SEND MAP('MENU06')
+                              DATAONLY
+                              FROM(MAP6O)
+                          END-EXEC
+               PERFORM RETORNO-TRANS
+           END-IF.
+
+           SUBTRACT 1 FROM F GIVING N.
+           MOVE COLCIF(1) TO DATATOPCIF.
+           MOVE COLCIF(N) TO DATABOTCIF.
+           SET ES-PRIMERA-PAGINA TO TRUE.
+      * UNA BUSQUEDA POR NOMBRE NO TIENE UN CURSOR PROPIO EN MENU03,
+      * ASI QUE SE BLOQUEA EL PF11 PARA NO CAER EN CURS1 (DIRECTORIO
+      * COMPLETO SIN FILTRO) Y MOSTRAR CLIENTES QUE NO COINCIDEN
+           SET FIN-CURSOR TO TRUE.
+
+           PERFORM LOADLIST.
+
+           EXEC CICS SEND MAP('MENU03')
+                          ERASE
+                          FROM(MAP3O)
+                      END-EXEC.
+           MOVE 'MENU03' TO DATAMENU.
+           PERFORM RETORNO-TRANS.
+      *
+       READCURS2.
+           INITIALIZE DC-CIF
+                      DC-NOMBRE
+                      DC-DIRECCION
+                      DC-TLF.
+
+           EXEC SQL
+             FETCH FROM CURS2
+               INTO :DC-CIF
+                  , :DC-NOMBRE
+                  , :DC-DIRECCION
+                  , :DC-TLF
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                    MOVE DC-CIF         TO COLCIF(F)
+                    MOVE DC-NOMBRE      TO COLNOM(F)
+                    MOVE DC-DIRECCION   TO COLDIR(F)
+                    MOVE DC-TLF         TO COLTLF(F)
+                    ADD 1 TO F
+                    SET NFIN-CURSOR     TO TRUE
+               WHEN 100
+                    SET FIN-CURSOR      TO TRUE
+           END-EVALUATE.
+      *
+       FIN-PGM.
                EXEC CICS RETURN                                         
                END-EXEC.                                                
                GOBACK.                                                  
@@ -459,5 +1035,4 @@
            MOVE SQLCODE        TO DB2-SQLCODE                           
            MOVE DB2-SQLCODE    TO DB2-SQLCODE-Z                         
            MOVE DB2-SQLCODE-Z  TO DB2-ERR-CODE                          
-           MOVE SQLERRMC       TO DB2-ERR-MSG                           
-           MOVE DB2-ERROR      TO ERRMSG2O.                             
\ No newline at end of file
+           MOVE SQLERRMC       TO DB2-ERR-MSG.
\ No newline at end of file
