@@ -0,0 +1,155 @@
+      *************************************************
+      *  PROGRAMA BATCH DE LISTADO DE CLIENTES (AUDITORIA DE SUCURSAL)
+      ******************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTADIR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LISTADO   ASSIGN TO LISTADO
+                  ORGANIZATION IS SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LISTADO
+           RECORDING MODE IS F.
+       01  LINEA-LISTADO              PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01 FILLER PIC X(20) VALUE 'USRDA678901234567890'.
+           EXEC SQL
+                INCLUDE USRDATOS
+           END-EXEC.
+      *
+       01 FILLER PIC X(20) VALUE 'SQLCA678901234567890'.
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+      *============================================================
+      * DECLARAMOS EL CURSOR DEL LISTADO (MISMO ORDEN QUE CURS1)
+      *============================================================
+           EXEC SQL
+               DECLARE CURSLST CURSOR FOR
+                   SELECT CIF
+                        , NOMBRE
+                        , DIRECCION
+                        , TLF
+                        , CORREO
+                   FROM USRDATOS
+                   ORDER BY CIF
+           END-EXEC.
+      *
+       01 WS-PAGINA                   PIC 9(4) VALUE 0.
+       01 WS-LINEAS-PAGINA            PIC 99   VALUE 0.
+       01 WS-TOTAL-CLIENTES           PIC 9(7) VALUE 0.
+       01 WS-MAX-LINEAS               PIC 99   VALUE 20.
+      *
+       01 CAB-1.
+           05 FILLER                  PIC X(20) VALUE SPACES.
+           05 FILLER                  PIC X(40)
+                  VALUE 'LISTADO DE CLIENTES - USRDATOS'.
+           05 FILLER                  PIC X(10) VALUE '  PAGINA: '.
+           05 CAB1-PAGINA             PIC ZZZ9.
+       01 CAB-2.
+           05 FILLER                  PIC X(7)  VALUE 'NUM'.
+           05 FILLER                  PIC X(2)  VALUE SPACES.
+           05 FILLER                  PIC X(9)  VALUE 'CIF'.
+           05 FILLER                  PIC X(4)  VALUE SPACES.
+           05 FILLER                  PIC X(20) VALUE 'NOMBRE'.
+           05 FILLER                  PIC X(20) VALUE SPACES.
+           05 FILLER                  PIC X(35) VALUE 'DIRECCION'.
+           05 FILLER                  PIC X(25) VALUE SPACES.
+           05 FILLER                  PIC X(9)  VALUE 'TELEFONO'.
+       01 LINEA-DET.
+      * NUMERO DE ORDEN ACUMULADO (RECUENTO "EN VIVO" LINEA A LINEA,
+      * DISTINTO DEL GRAN TOTAL QUE SE IMPRIME AL FINAL DEL LISTADO)
+           05 DET-SEQ                 PIC ZZZZZZ9.
+           05 FILLER                  PIC X(2)  VALUE SPACES.
+           05 DET-CIF                 PIC X(9).
+           05 FILLER                  PIC X(4)  VALUE SPACES.
+           05 DET-NOMBRE              PIC X(40).
+           05 DET-DIRECCION           PIC X(60).
+           05 DET-TLF                 PIC X(9).
+       01 LINEA-TOTAL.
+           05 FILLER                  PIC X(30)
+                  VALUE 'TOTAL DE CLIENTES LISTADOS: '.
+           05 TOT-CLIENTES            PIC ZZZ,ZZ9.
+       01 LINEA-ERROR-DB2.
+           05 FILLER                  PIC X(20)
+                  VALUE 'ERROR DB2 SQLCODE = '.
+           05 ERR-SQLCODE             PIC -ZZZZZZZZ9.
+      *
+       PROCEDURE DIVISION.
+      *
+       INICIO.
+           OPEN OUTPUT LISTADO.
+           EXEC SQL OPEN CURSLST END-EXEC.
+           PERFORM NUEVA-PAGINA.
+           PERFORM LEER-CURSOR.
+           PERFORM PROCESO-PRINCIPAL UNTIL SQLCODE = 100
+                                         OR SQLCODE < 0.
+           IF SQLCODE < 0
+              PERFORM ABORTAR-POR-ERROR-DB2
+           END-IF.
+           EXEC SQL CLOSE CURSLST END-EXEC.
+           PERFORM ESCRIBIR-TOTAL.
+           CLOSE LISTADO.
+           STOP RUN.
+      *
+       PROCESO-PRINCIPAL.
+           IF WS-LINEAS-PAGINA > WS-MAX-LINEAS
+              PERFORM NUEVA-PAGINA
+           END-IF.
+           ADD 1 TO WS-TOTAL-CLIENTES.
+           MOVE WS-TOTAL-CLIENTES    TO DET-SEQ.
+           MOVE DC-CIF               TO DET-CIF.
+           MOVE DC-NOMBRE            TO DET-NOMBRE.
+           MOVE DC-DIRECCION         TO DET-DIRECCION.
+           MOVE DC-TLF               TO DET-TLF.
+           WRITE LINEA-LISTADO FROM LINEA-DET.
+           ADD 1 TO WS-LINEAS-PAGINA.
+           PERFORM LEER-CURSOR.
+      *
+       ABORTAR-POR-ERROR-DB2.
+           MOVE SQLCODE              TO ERR-SQLCODE.
+           DISPLAY 'LISTADIR: ' LINEA-ERROR-DB2.
+           MOVE SPACES TO LINEA-LISTADO.
+           WRITE LINEA-LISTADO.
+           WRITE LINEA-LISTADO FROM LINEA-ERROR-DB2.
+           MOVE 16 TO RETURN-CODE.
+      *
+       NUEVA-PAGINA.
+           ADD 1 TO WS-PAGINA.
+           MOVE WS-PAGINA            TO CAB1-PAGINA.
+           IF WS-PAGINA > 1
+              MOVE SPACES TO LINEA-LISTADO
+              WRITE LINEA-LISTADO
+           END-IF.
+           WRITE LINEA-LISTADO FROM CAB-1.
+           MOVE SPACES TO LINEA-LISTADO.
+           WRITE LINEA-LISTADO.
+           WRITE LINEA-LISTADO FROM CAB-2.
+           MOVE SPACES TO LINEA-LISTADO.
+           WRITE LINEA-LISTADO.
+           MOVE 0 TO WS-LINEAS-PAGINA.
+      *
+       LEER-CURSOR.
+           INITIALIZE DC-CIF
+                      DC-NOMBRE
+                      DC-DIRECCION
+                      DC-TLF
+                      DC-CORREO.
+           EXEC SQL
+               FETCH FROM CURSLST
+                 INTO :DC-CIF
+                    , :DC-NOMBRE
+                    , :DC-DIRECCION
+                    , :DC-TLF
+                    , :DC-CORREO
+           END-EXEC.
+      *
+       ESCRIBIR-TOTAL.
+           MOVE WS-TOTAL-CLIENTES    TO TOT-CLIENTES.
+           MOVE SPACES TO LINEA-LISTADO.
+           WRITE LINEA-LISTADO.
+           WRITE LINEA-LISTADO FROM LINEA-TOTAL.
