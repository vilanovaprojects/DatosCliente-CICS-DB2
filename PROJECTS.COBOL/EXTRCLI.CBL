@@ -0,0 +1,95 @@
+      *************************************************
+      *  PROGRAMA BATCH DE EXTRACCION DE CLIENTES (FEED AL PROVEEDOR
+      *  DE MAILING/ESTADOS DE CUENTA)
+      ******************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTRCLI.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACTO  ASSIGN TO EXTRACTO
+                  ORGANIZATION IS SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACTO
+           RECORDING MODE IS F.
+       01  REG-EXTRACTO.
+           05  EXT-CIF                PIC X(9).
+           05  EXT-NOMBRE              PIC X(40).
+           05  EXT-DIRECCION           PIC X(60).
+           05  EXT-TLF                 PIC X(9).
+           05  EXT-CORREO              PIC X(40).
+      *
+       WORKING-STORAGE SECTION.
+       01 FILLER PIC X(20) VALUE 'USRDA678901234567890'.
+           EXEC SQL
+                INCLUDE USRDATOS
+           END-EXEC.
+      *
+       01 FILLER PIC X(20) VALUE 'SQLCA678901234567890'.
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+      *============================================================
+      * DECLARAMOS EL CURSOR DEL EXTRACTO (MISMO ORDEN QUE CURS1)
+      *============================================================
+           EXEC SQL
+               DECLARE CURSEXT CURSOR FOR
+                   SELECT CIF
+                        , NOMBRE
+                        , DIRECCION
+                        , TLF
+                        , CORREO
+                   FROM USRDATOS
+                   ORDER BY CIF
+           END-EXEC.
+      *
+       01 WS-TOTAL-REGISTROS           PIC 9(7) VALUE 0.
+       01 WS-SQLCODE-Z                 PIC -ZZZZZZZZ9.
+      *
+       PROCEDURE DIVISION.
+      *
+       INICIO.
+           OPEN OUTPUT EXTRACTO.
+           EXEC SQL OPEN CURSEXT END-EXEC.
+           PERFORM LEER-CURSOR.
+           PERFORM PROCESO-PRINCIPAL UNTIL SQLCODE = 100
+                                         OR SQLCODE < 0.
+           IF SQLCODE < 0
+              PERFORM ABORTAR-POR-ERROR-DB2
+           END-IF.
+           EXEC SQL CLOSE CURSEXT END-EXEC.
+           CLOSE EXTRACTO.
+           DISPLAY 'EXTRCLI: REGISTROS EXTRAIDOS: ' WS-TOTAL-REGISTROS.
+           STOP RUN.
+      *
+       ABORTAR-POR-ERROR-DB2.
+           MOVE SQLCODE TO WS-SQLCODE-Z.
+           DISPLAY 'EXTRCLI: ERROR DB2 SQLCODE = ' WS-SQLCODE-Z.
+           MOVE 16 TO RETURN-CODE.
+      *
+       PROCESO-PRINCIPAL.
+           MOVE DC-CIF               TO EXT-CIF.
+           MOVE DC-NOMBRE            TO EXT-NOMBRE.
+           MOVE DC-DIRECCION         TO EXT-DIRECCION.
+           MOVE DC-TLF               TO EXT-TLF.
+           MOVE DC-CORREO            TO EXT-CORREO.
+           WRITE REG-EXTRACTO.
+           ADD 1 TO WS-TOTAL-REGISTROS.
+           PERFORM LEER-CURSOR.
+      *
+       LEER-CURSOR.
+           INITIALIZE DC-CIF
+                      DC-NOMBRE
+                      DC-DIRECCION
+                      DC-TLF
+                      DC-CORREO.
+           EXEC SQL
+               FETCH FROM CURSEXT
+                 INTO :DC-CIF
+                    , :DC-NOMBRE
+                    , :DC-DIRECCION
+                    , :DC-TLF
+                    , :DC-CORREO
+           END-EXEC.
