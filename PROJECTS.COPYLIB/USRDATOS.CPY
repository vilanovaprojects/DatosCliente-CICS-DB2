@@ -0,0 +1,28 @@
+      *****************************************************************
+      *    DCLGEN TABLE(USRDATOS)                                     *
+      *    LIBRARY(PROJECTS.COPYLIB(USRDATOS))                        *
+      *    QUOTE APOST                                                *
+      *****************************************************************
+           EXEC SQL DECLARE USRDATOS TABLE
+           ( CIF                        CHAR(9)        NOT NULL,
+             NOMBRE                     CHAR(40)       NOT NULL,
+             DIRECCION                  CHAR(60)       NOT NULL,
+             TLF                        CHAR(9)        NOT NULL,
+             CORREO                     CHAR(40)       NOT NULL,
+             FECHAALTA                  DATE           NOT NULL,
+             FECHAMOD                   DATE           NOT NULL
+           ) END-EXEC.
+      *****************************************************************
+      *    COBOL DECLARATION FOR TABLE USRDATOS                       *
+      *****************************************************************
+       01  DCLUSRDATOS.
+           10 DC-CIF                    PIC X(9).
+           10 DC-NOMBRE                 PIC X(40).
+           10 DC-DIRECCION              PIC X(60).
+           10 DC-TLF                    PIC X(9).
+           10 DC-CORREO                 PIC X(40).
+           10 DC-FECHA-ALTA             PIC X(10).
+           10 DC-FECHA-MOD              PIC X(10).
+      *****************************************************************
+      *    THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7   *
+      *****************************************************************
