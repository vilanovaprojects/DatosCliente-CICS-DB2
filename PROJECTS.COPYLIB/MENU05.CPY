@@ -0,0 +1,13 @@
+      *****************************************************************
+      *    SYMBOLIC MAP FOR MAP MENU05 (MAPSET MENU05)                *
+      *****************************************************************
+       01  MAP5I.
+           02  CIF5I                 PIC X(9).
+           02  CONF5I                PIC X(1).
+       01  MAP5O.
+           02  CIF5O                 PIC X(9).
+           02  NOM5O                 PIC X(40).
+           02  DIR5O                 PIC X(60).
+           02  TLF5O                 PIC X(9).
+           02  COR5O                 PIC X(40).
+           02  ERRMSG5O              PIC X(30).
