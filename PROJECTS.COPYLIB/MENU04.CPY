@@ -0,0 +1,16 @@
+      *****************************************************************
+      *    SYMBOLIC MAP FOR MAP MENU04 (MAPSET MENU04)                *
+      *****************************************************************
+       01  MAP4I.
+           02  CIF4I                 PIC X(9).
+           02  NOM4I                 PIC X(40).
+           02  DIR4I                 PIC X(60).
+           02  TLF4I                 PIC X(9).
+           02  COR4I                 PIC X(40).
+       01  MAP4O.
+           02  CIF4O                 PIC X(9).
+           02  NOM4O                 PIC X(40).
+           02  DIR4O                 PIC X(60).
+           02  TLF4O                 PIC X(9).
+           02  COR4O                 PIC X(40).
+           02  ERRMSG4O              PIC X(30).
