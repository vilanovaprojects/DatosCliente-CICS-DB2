@@ -0,0 +1,14 @@
+      *****************************************************************
+      *    SYMBOLIC MAP FOR MAP MENU02 (MAPSET MENU02)                *
+      *****************************************************************
+       01  MAP2I.
+           02  CIF2I                 PIC X(9).
+       01  MAP2O.
+           02  CIF2O                 PIC X(9).
+           02  NOM2O                 PIC X(40).
+           02  DIR2O                 PIC X(60).
+           02  TLF2O                 PIC X(9).
+           02  COR2O                 PIC X(40).
+           02  FAL2O                 PIC X(10).
+           02  FMOD2O                PIC X(10).
+           02  ERRMSG2O              PIC X(30).
