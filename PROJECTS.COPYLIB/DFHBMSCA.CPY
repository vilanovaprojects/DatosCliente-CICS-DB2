@@ -0,0 +1,33 @@
+      *****************************************************************
+      *    DFHBMSCA  -  CICS BMS ATTRIBUTE / COLOUR VALUES             *
+      *****************************************************************
+       01  DFHBMSCA.
+           02  DFHBMUNP   PIC X     VALUE 'A'.
+           02  DFHBMUNN   PIC X     VALUE 224.
+           02  DFHBMPRO   PIC X     VALUE '8'.
+           02  DFHBMPRF   PIC X     VALUE 248.
+           02  DFHBMASK   PIC X     VALUE '9'.
+           02  DFHBMASF   PIC X     VALUE 249.
+           02  DFHBMUNB   PIC X     VALUE QUOTE.
+           02  DFHBMUNC   PIC X     VALUE 232.
+           02  DFHBMPRN   PIC X     VALUE '0'.
+           02  DFHBMPRB   PIC X     VALUE 240.
+           02  DFHBMASB   PIC X     VALUE '1'.
+           02  DFHBMASN   PIC X     VALUE 241.
+           02  DFHBMDAR   PIC X     VALUE '-'.
+           02  DFHBMRDP   PIC X     VALUE 'H'.
+           02  DFHBMPRL   PIC X     VALUE 232.
+           02  DFHBMASL   PIC X     VALUE 233.
+           02  DFHNEUTR   PIC X     VALUE SPACE.
+           02  DFHBLUE    PIC X     VALUE '1'.
+           02  DFHRED     PIC X     VALUE '2'.
+           02  DFHPINK    PIC X     VALUE '3'.
+           02  DFHGREEN   PIC X     VALUE '4'.
+           02  DFHTURQ    PIC X     VALUE '5'.
+           02  DFHYELLOW  PIC X     VALUE '6'.
+           02  DFHNEUTR1  PIC X     VALUE '7'.
+           02  DFHBASE    PIC X     VALUE SPACE.
+           02  DFHDFCOL   PIC X     VALUE SPACE.
+           02  DFHBLINK   PIC X     VALUE '1'.
+           02  DFHREVRS   PIC X     VALUE '2'.
+           02  DFHUNDLN   PIC X     VALUE '4'.
