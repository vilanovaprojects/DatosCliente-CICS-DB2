@@ -0,0 +1,17 @@
+      *****************************************************************
+      *    SYMBOLIC MAP FOR MAP MENU03 (MAPSET MENU03)                *
+      *****************************************************************
+       01  MAP3I.
+           02  FILLER                PIC X(1).
+       01  MAP3O.
+           02  FILA1O                PIC X(73).
+           02  FILA2O                PIC X(73).
+           02  FILA3O                PIC X(73).
+           02  FILA4O                PIC X(73).
+           02  FILA5O                PIC X(73).
+           02  FILA6O                PIC X(73).
+           02  FILA7O                PIC X(73).
+           02  FILA8O                PIC X(73).
+           02  FILA9O                PIC X(73).
+           02  FILA0O                PIC X(73).
+           02  ERRMSG3O              PIC X(30).
