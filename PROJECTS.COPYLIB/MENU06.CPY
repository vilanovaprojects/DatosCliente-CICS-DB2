@@ -0,0 +1,7 @@
+      *****************************************************************
+      *    SYMBOLIC MAP FOR MAP MENU06 (MAPSET MENU06)                *
+      *****************************************************************
+       01  MAP6I.
+           02  NOM6I                 PIC X(40).
+       01  MAP6O.
+           02  ERRMSG6O              PIC X(30).
