@@ -0,0 +1,24 @@
+      *****************************************************************
+      *    DCLGEN TABLE(USRDATOS_AUD)                                 *
+      *    LIBRARY(PROJECTS.COPYLIB(USRDATOS_AUD))                    *
+      *    QUOTE APOST                                                *
+      *****************************************************************
+           EXEC SQL DECLARE USRDATOS_AUD TABLE
+           ( CIF                        CHAR(9)        NOT NULL,
+             ACCION                     CHAR(1)        NOT NULL,
+             TERMID                     CHAR(4)        NOT NULL,
+             TASKN                      INTEGER        NOT NULL,
+             FECHAHORA                  TIMESTAMP      NOT NULL
+           ) END-EXEC.
+      *****************************************************************
+      *    COBOL DECLARATION FOR TABLE USRDATOS_AUD                   *
+      *****************************************************************
+       01  DCLUSRDATOSAUD.
+           10 DC-AUD-CIF                PIC X(9).
+           10 DC-AUD-ACCION             PIC X(1).
+           10 DC-AUD-TERMID             PIC X(4).
+           10 DC-AUD-TASKN              PIC S9(9)  COMP.
+           10 DC-AUD-FECHAHORA          PIC X(26).
+      *****************************************************************
+      *    THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5   *
+      *****************************************************************
