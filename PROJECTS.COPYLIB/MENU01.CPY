@@ -0,0 +1,16 @@
+      *****************************************************************
+      *    SYMBOLIC MAP FOR MAP MENU01 (MAPSET MENU01)                *
+      *****************************************************************
+       01  MAP1I.
+           02  CIF1I                 PIC X(9).
+           02  NOM1I                 PIC X(40).
+           02  DIR1I                 PIC X(60).
+           02  TLF1I                 PIC X(9).
+           02  COR1I                 PIC X(40).
+       01  MAP1O.
+           02  CIF1O                 PIC X(9).
+           02  NOM1O                 PIC X(40).
+           02  DIR1O                 PIC X(60).
+           02  TLF1O                 PIC X(9).
+           02  COR1O                 PIC X(40).
+           02  ERRMSG1O              PIC X(30).
