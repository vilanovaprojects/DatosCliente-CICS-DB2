@@ -0,0 +1,8 @@
+      *****************************************************************
+      *    SYMBOLIC MAP FOR MAP MENU00 (MAPSET MENU00)                *
+      *****************************************************************
+       01  MAP0I.
+           02  OPCI                  PIC X(1).
+       01  MAP0O.
+           02  ERRMSGH               PIC X(1).
+           02  ERRMSGO               PIC X(30).
